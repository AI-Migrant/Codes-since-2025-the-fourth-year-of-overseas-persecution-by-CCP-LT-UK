@@ -1,28 +1,97 @@
        identification division.
        program-id. is-triangle.
-      
+
        data division.
        working-storage section.
-       77 m           PIC 9(8).
-       77 s           PIC 9(8).
-      
+       77 m              PIC 9(8).
+       77 s              PIC 9(8).
+       77 ws-sq-x         PIC 9(16).
+       77 ws-sq-y         PIC 9(16).
+       77 ws-sq-z         PIC 9(16).
+       77 ws-sq-max       PIC 9(16).
+       77 ws-sq-others    PIC 9(17).
+       77 ws-audit-input  PIC X(40).
+       77 ws-audit-output PIC X(40).
+       77 ws-program-id   PIC X(12) VALUE "is-triangle".
+
        linkage section.
-       01 x           PIC 9(8).
-       01 y           PIC 9(8).
-       01 z           PIC 9(8).
-       01 result      PIC 9.
-      
-       procedure division using x y z result.
-      * Set result to 1 for 'true', 0 for 'false'
+       01 x              PIC 9(8).
+       01 y              PIC 9(8).
+       01 z              PIC 9(8).
+       01 result         PIC 9.
+       01 triangle-type  PIC 9.
+
+       procedure division using x y z result triangle-type.
+      * RESULT: 0 = not a triangle, 1 = valid triangle,
+      *         2 = side lengths too large to sum safely (overflow)
+      * TRIANGLE-TYPE (only meaningful when RESULT is 1):
+      *   0 = n/a, 1 = equilateral, 2 = isosceles,
+      *   3 = scalene, 4 = right-angled
+          move 0 to triangle-type.
           move function max(x, y, z) to m.
-          move function sum(x, y, z) to s.
+
+          compute s = x + y + z
+              on size error
+                  move 2 to result
+                  perform write-triangle-audit
+                  goback
+          end-compute.
+
           subtract m from s.
-          
+
           if m is less than s then
             move 1 to result
+            perform classify-triangle
           else
             move 0 to result
           end-if.
-      
+
+          perform write-triangle-audit.
+
           goback.
+
+       classify-triangle.
+           if x is equal to y and y is equal to z
+             move 1 to triangle-type
+           else
+             if x is equal to y or y is equal to z or x is equal to z
+               move 2 to triangle-type
+             else
+               move 3 to triangle-type
+             end-if
+           end-if.
+
+           if triangle-type is not equal to 1
+             compute ws-sq-x = x * x
+             compute ws-sq-y = y * y
+             compute ws-sq-z = z * z
+             compute ws-sq-max = m * m
+             compute ws-sq-others = ws-sq-x + ws-sq-y + ws-sq-z
+                                     - ws-sq-max
+             if ws-sq-others is equal to ws-sq-max
+               move 4 to triangle-type
+             end-if
+           end-if.
+
+       write-triangle-audit.
+           move spaces to ws-audit-input
+           string x delimited by size
+                  "/" delimited by size
+                  y delimited by size
+                  "/" delimited by size
+                  z delimited by size
+             into ws-audit-input
+           end-string.
+
+           move spaces to ws-audit-output
+           string "RESULT=" delimited by size
+                  result delimited by size
+                  " TYPE=" delimited by size
+                  triangle-type delimited by size
+             into ws-audit-output
+           end-string.
+
+           call "write-audit" using ws-program-id ws-audit-input
+                                     ws-audit-output.
+
        end program is-triangle.
