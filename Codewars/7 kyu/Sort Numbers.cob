@@ -3,48 +3,121 @@
        data division.
        working-storage section.
        77 t               pic s9(3).
-       77 k               pic 999.
-      
+       77 ws-gap          pic 9(5).
+       77 ws-n            pic 9(5).
+       77 ws-i            pic 9(5).
+       77 ws-j            pic 9(5).
+       77 ws-jg           pic 9(5).
+       77 ws-program-id   pic x(12) value "SortNumbers".
+       77 ws-audit-input  pic x(40).
+       77 ws-audit-output pic x(40).
+       77 ws-sum-in       pic s9(9) sign is leading separate.
+       77 ws-sum-out      pic s9(9) sign is leading separate.
+
        linkage section.
-       01 nums.
-          05 nums-length  pic 9(3).
-          05 xs           pic s9(3) occurs 0 to 100 times
-                                    depending on nums-length.
-       01 result.
-          05 res-length   pic 9(3).
-          05 res          pic s9(3) occurs 0 to 100 times
-                                    depending on res-length
-                                    indexed by i j.
-      
-       procedure division using nums result.
-           move nums-length to k.
-      
-           perform until k is less than 2
-               set i to 2
-               set j to 1
-      
-               perform until i is greater than k
-                   if xs(i) is less than xs(j) then
-                       move xs(i) to t
+       copy NUMSTAB.
+
+       procedure division using nums sort-options result recon-status.
+      * Shell sort: start with a large gap and shrink it, so large
+      * batches no longer pay the O(n^2) bubble-sort cost. Ascending
+      * or descending order is driven by SORT-DIRECTION.
+           move 0 to ws-sum-in.
+           perform varying i from 1 by 1 until i > nums-length
+               add xs(i) to ws-sum-in
+           end-perform.
+
+           move nums-length to ws-n.
+           divide ws-n by 2 giving ws-gap.
+
+           perform until ws-gap is equal to 0
+               move ws-gap to ws-i
+               add 1 to ws-i
+
+               perform until ws-i is greater than ws-n
+                   set i to ws-i
+                   move xs(i) to t
+                   move ws-i to ws-j
+
+                   perform until ws-j is less than or equal to ws-gap
+                       subtract ws-gap from ws-j giving ws-jg
+                       set j to ws-jg
+                       if sort-direction is equal to 1
+                           if xs(j) is not less than t
+                               exit perform
+                           end-if
+                       else
+                           if xs(j) is not greater than t
+                               exit perform
+                           end-if
+                       end-if
+                       set i to ws-j
                        move xs(j) to xs(i)
-                       move t to xs(j)
-                   end-if
-      
-                   set i up by 1
-                   set j up by 1
+                       move ws-jg to ws-j
+                   end-perform
+
+                   set i to ws-j
+                   move t to xs(i)
+
+                   add 1 to ws-i
                end-perform
-      
-               subtract 1 from k
+
+               divide ws-gap by 2 giving ws-gap
            end-perform.
-      
+
            set i to 1.
            move nums-length to res-length.
-      
+
            perform until i is greater than res-length
                move xs(i) to res(i)
                set i up by 1
            end-perform.
-      
+
+           perform reconcile-totals.
+           perform write-sort-audit.
+
            goback.
+
+       reconcile-totals.
+      * Confirm RESULT is a genuine permutation of NUMS: the record
+      * count must match, and so must the control total, so a dropped
+      * or duplicated reading never slips through a silent index bug.
+           move 0 to ws-sum-out.
+           perform varying i from 1 by 1 until i > res-length
+               add res(i) to ws-sum-out
+           end-perform.
+
+           if nums-length is equal to res-length
+                   and ws-sum-in is equal to ws-sum-out
+               move 0 to recon-status
+           else
+               move 1 to recon-status
+           end-if.
+
+       write-sort-audit.
+      * RES-LENGTH is a genuine permutation of NUMS once RECON-STATUS
+      * is 0, but the audit record still can't hold the full XS/RES
+      * arrays in a 40-byte field - SUM-IN/SUM-OUT (the same control
+      * totals RECONCILE-TOTALS already computes) stand in as a
+      * bounded fingerprint of what went in and what came out.
+           move spaces to ws-audit-input
+           string "LEN=" delimited by size
+                  nums-length delimited by size
+                  " DIR=" delimited by size
+                  sort-direction delimited by size
+                  " SUM=" delimited by size
+                  ws-sum-in delimited by size
+             into ws-audit-input
+           end-string.
+
+           move spaces to ws-audit-output
+           string "RESLEN=" delimited by size
+                  res-length delimited by size
+                  " SUM=" delimited by size
+                  ws-sum-out delimited by size
+             into ws-audit-output
+           end-string.
+
+           call "write-audit" using ws-program-id ws-audit-input
+                                     ws-audit-output.
+
        end program SortNumbers.
-      
\ No newline at end of file
