@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      * NUMSTAB - shared record layout for SortNumbers' NUMS input
+      * table, its SORT-OPTIONS control field, and its RESULT output
+      * table. Callers building a NUMS table for SortNumbers should
+      * copy this layout rather than re-declaring it by hand.
+      *----------------------------------------------------------------
+       01 nums.
+          05 nums-length     pic 9(5).
+          05 xs              pic s9(3) occurs 0 to 10000 times
+                                       depending on nums-length.
+       01 sort-options.
+          05 sort-direction  pic 9.
+      *    0 = ascending (default), 1 = descending
+       01 result.
+          05 res-length      pic 9(5).
+          05 res             pic s9(3) occurs 0 to 10000 times
+                                       depending on res-length
+                                       indexed by i j.
+       01 recon-status       pic 9.
+      *    0 = NUMS/RESULT reconciled (same count and control total),
+      *    1 = mismatch - do not trust RESULT
