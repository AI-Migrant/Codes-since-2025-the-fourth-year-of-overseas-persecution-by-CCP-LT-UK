@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * READREC - one nightly reading record: a single signed value
+      * in the same range as SortNumbers' XS table elements.
+      *----------------------------------------------------------------
+       01 reading-record.
+          05 reading-value       pic s9(3) sign is leading separate.
