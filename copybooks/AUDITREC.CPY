@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * AUDITREC - one audit-trail record written by WRITE-AUDIT for
+      * every IS-TRIANGLE / SortNumbers invocation: when it ran, which
+      * program, what went in, and what came back.
+      *----------------------------------------------------------------
+       01 audit-record.
+          05 audit-timestamp        pic x(21).
+          05 audit-program-id       pic x(12).
+          05 audit-input            pic x(40).
+          05 audit-output           pic x(40).
