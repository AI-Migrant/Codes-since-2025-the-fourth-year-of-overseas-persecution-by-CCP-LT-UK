@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * TRIGEOM - one geometry measurement record, laid out the same
+      * as IS-TRIANGLE's linkage fields (X, Y, Z).
+      *----------------------------------------------------------------
+       01 geom-record.
+          05 geom-x              pic 9(8).
+          05 geom-y              pic 9(8).
+          05 geom-z              pic 9(8).
