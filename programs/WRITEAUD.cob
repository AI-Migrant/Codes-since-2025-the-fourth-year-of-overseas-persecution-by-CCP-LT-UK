@@ -0,0 +1,48 @@
+       identification division.
+       program-id. write-audit.
+      * Shared audit-trail helper. IS-TRIANGLE and SortNumbers each
+      * call this once per invocation so every call and its result is
+      * on record for later reconciliation.
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is ws-file-status.
+
+       data division.
+       file section.
+       fd audit-file.
+       copy AUDITREC.
+
+       working-storage section.
+       77 ws-file-status            pic xx.
+       77 ws-timestamp               pic x(21).
+
+       linkage section.
+       01 in-program-id             pic x(12).
+       01 in-input                  pic x(40).
+       01 in-output                 pic x(40).
+
+       procedure division using in-program-id in-input in-output.
+           move function current-date to ws-timestamp
+
+           open extend audit-file
+           if ws-file-status is equal to "35"
+               open output audit-file
+               close audit-file
+               open extend audit-file
+           end-if
+
+           move ws-timestamp to audit-timestamp
+           move in-program-id to audit-program-id
+           move in-input to audit-input
+           move in-output to audit-output
+
+           write audit-record
+
+           close audit-file
+
+           goback.
+       end program write-audit.
