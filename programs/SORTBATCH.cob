@@ -0,0 +1,373 @@
+       identification division.
+       program-id. sort-batch.
+      * Batch driver: loads the nightly readings file into the
+      * NUMS/XS table SortNumbers expects, calls SortNumbers, writes
+      * the sorted RES table to an output file, and prints a
+      * before/after summary (count, min, max, median).
+
+       environment division.
+       input-output section.
+       file-control.
+           select readings-file assign to "READINGS.DAT"
+               organization is line sequential
+               file status is ws-readings-status.
+
+           select sorted-file assign to "OUTSORT.DAT"
+               organization is line sequential
+               file status is ws-sorted-status.
+
+           select summary-report assign to "SORTSUMM.RPT"
+               organization is line sequential
+               file status is ws-summary-status.
+
+           select checkpoint-file assign to "SORTCKPT.DAT"
+               organization is line sequential
+               file status is ws-ckpt-status.
+
+       data division.
+       file section.
+       fd readings-file.
+       copy READREC.
+
+       fd sorted-file.
+       01 sorted-record.
+          05 sorted-value        pic s9(3) sign is leading separate.
+
+       fd summary-report.
+       01 report-line             pic x(80).
+
+       fd checkpoint-file.
+       01 ckpt-header-record.
+          05 ckpt-rec-header      pic 9(5).
+          05 filler               pic x(5).
+       01 ckpt-value-record redefines ckpt-header-record.
+          05 ckpt-rec-value       pic s9(3) sign is leading separate.
+          05 filler               pic x(6).
+
+       working-storage section.
+       copy NUMSTAB.
+
+       01 ws-eof-flag              pic x value "N".
+       01 ws-ckpt-status           pic xx.
+       01 ws-readings-status       pic xx.
+       01 ws-sorted-status         pic xx.
+       01 ws-summary-status        pic xx.
+       01 ws-ckpt-interval         pic 9(5) value 1000.
+       01 ws-restart-count         pic 9(5) value 0.
+       01 ws-dropped-count         pic 9(5) value 0.
+       01 ws-ckpt-truncated        pic x value "N".
+
+       01 ws-before.
+          05 ws-before-count      pic 9(5) value 0.
+          05 ws-before-min        pic s9(3) sign is leading separate
+                                   value 0.
+          05 ws-before-max        pic s9(3) sign is leading separate
+                                   value 0.
+          05 ws-before-sum        pic s9(9) value 0.
+
+       01 ws-after.
+          05 ws-after-min         pic s9(3) sign is leading separate
+                                   value 0.
+          05 ws-after-max         pic s9(3) sign is leading separate
+                                   value 0.
+          05 ws-after-median      pic s9(3)v9 value 0.
+          05 ws-after-median-disp pic +999.9.
+
+       01 ws-mid                  pic 9(5).
+       01 ws-report-line          pic x(80).
+
+       procedure division.
+       main-line.
+           move 0 to nums-length
+           perform load-checkpoint
+
+           open input readings-file
+
+           if ws-readings-status is not equal to "00"
+               display "sort-batch: cannot open READINGS.DAT - status "
+                       ws-readings-status
+               move 1 to return-code
+               goback
+           end-if
+
+           if ws-restart-count > 0
+               display "sort-batch: restarting after "
+                       ws-restart-count " checkpointed record(s)"
+               perform skip-loaded-records
+           end-if
+
+           perform until ws-eof-flag is equal to "Y"
+               read readings-file
+                   at end
+                       move "Y" to ws-eof-flag
+                   not at end
+                       perform load-reading
+               end-read
+           end-perform
+
+           close readings-file
+
+           if ws-dropped-count > 0
+               display "sort-batch: " ws-dropped-count
+                       " reading(s) dropped - input exceeds "
+                       "10000-item cap"
+           end-if
+
+           perform compute-before-stats
+
+           move 0 to sort-direction
+           call "SortNumbers" using nums sort-options result
+                                     recon-status
+
+           open output summary-report
+
+           if ws-summary-status is not equal to "00"
+               display "sort-batch: cannot open SORTSUMM.RPT - status "
+                       ws-summary-status
+               move 1 to return-code
+               goback
+           end-if
+
+           if recon-status is equal to 1
+               display "sort-batch: SortNumbers control totals do "
+                       "not reconcile - output suppressed"
+               move "SortNumbers batch run -- RECONCILIATION FAILURE"
+                 to ws-report-line
+               write report-line from ws-report-line
+               move 1 to return-code
+           else
+               open output sorted-file
+
+               if ws-sorted-status is not equal to "00"
+                   display "sort-batch: cannot open OUTSORT.DAT - "
+                           "status " ws-sorted-status
+                   close summary-report
+                   move 1 to return-code
+                   goback
+               end-if
+
+               perform varying i from 1 by 1 until i > res-length
+                   move res(i) to sorted-value
+                   write sorted-record
+               end-perform
+               close sorted-file
+
+               perform compute-after-stats
+               perform write-summary-report
+           end-if
+
+           close summary-report
+
+           perform clear-checkpoint
+
+           goback.
+
+       load-reading.
+           if nums-length < 10000
+               add 1 to nums-length
+               move reading-value to xs(nums-length)
+               if function mod (nums-length, ws-ckpt-interval) = 0
+                   perform write-checkpoint
+               end-if
+           else
+               add 1 to ws-dropped-count
+           end-if.
+
+       skip-loaded-records.
+      * The checkpointed values are already in XS; just advance the
+      * input file past the records they came from.
+           perform ws-restart-count times
+               read readings-file
+                   at end
+                       move "Y" to ws-eof-flag
+               end-read
+           end-perform.
+
+       load-checkpoint.
+      * On restart, reload the values captured by the last checkpoint
+      * (header record count, then that many value records) instead
+      * of re-deriving them from the raw readings file.
+           open input checkpoint-file
+
+           if ws-ckpt-status is not equal to "00"
+               if ws-ckpt-status is not equal to "35"
+                   display "sort-batch: unexpected status "
+                           ws-ckpt-status " opening SORTCKPT.DAT - "
+                           "proceeding without checkpoint restart"
+               end-if
+           else
+               read checkpoint-file
+                   at end
+                       move 0 to ws-restart-count
+               end-read
+
+               if ws-ckpt-status is equal to "00"
+                   move ckpt-rec-header to ws-restart-count
+
+                   if ws-restart-count > 10000
+      * A header count past the table's own capacity can only come
+      * from a stale/corrupted/oversized checkpoint file - trusting
+      * it would drive the reload loop past XS(10000). Ignore the
+      * checkpoint and reprocess the readings file from scratch
+      * instead of segfaulting on an invalid restart.
+                       display "sort-batch: checkpoint file "
+                               "SORTCKPT.DAT header count "
+                               ws-restart-count
+                               " exceeds table capacity - ignoring "
+                               "checkpoint and reprocessing from "
+                               "start"
+                       move 0 to ws-restart-count
+                   else
+                       move ws-restart-count to nums-length
+
+                       perform varying i from 1 by 1
+                               until i > ws-restart-count
+                                     or ws-ckpt-truncated
+                                        is equal to "Y"
+                           read checkpoint-file
+                               at end
+                                   move "Y" to ws-ckpt-truncated
+                               not at end
+                                   move ckpt-rec-value to xs(i)
+                           end-read
+                       end-perform
+
+                       if ws-ckpt-truncated is equal to "Y"
+      * The checkpoint file has fewer value records than its own
+      * header claims (abend mid-write, or disk filled up while
+      * writing). Trust only the records actually read and warn -
+      * carrying forward unread XS content would silently corrupt
+      * the restart instead of failing loudly.
+                           subtract 2 from i giving ws-restart-count
+                           move ws-restart-count to nums-length
+                           display "sort-batch: checkpoint file "
+                                   "SORTCKPT.DAT is truncated - "
+                                   "resuming from " ws-restart-count
+                                   " record(s) actually found"
+                       end-if
+                   end-if
+               end-if
+
+               close checkpoint-file
+           end-if.
+
+       write-checkpoint.
+           open output checkpoint-file
+
+           if ws-ckpt-status is not equal to "00"
+               display "sort-batch: cannot open SORTCKPT.DAT for "
+                       "checkpointing - status " ws-ckpt-status
+                       " - continuing without a checkpoint at record "
+                       nums-length
+           else
+               move spaces to ckpt-header-record
+               move nums-length to ckpt-rec-header
+               write ckpt-header-record
+
+               perform varying i from 1 by 1 until i > nums-length
+                   move spaces to ckpt-value-record
+                   move xs(i) to ckpt-rec-value
+                   write ckpt-value-record
+               end-perform
+
+               close checkpoint-file
+           end-if.
+
+       clear-checkpoint.
+      * Successful completion: drop the checkpoint so the next run
+      * starts fresh instead of mistaking it for an interrupted run.
+           open output checkpoint-file
+
+           if ws-ckpt-status is not equal to "00"
+               display "sort-batch: cannot open SORTCKPT.DAT to clear "
+                       "the checkpoint - status " ws-ckpt-status
+           else
+               close checkpoint-file
+           end-if.
+
+       compute-before-stats.
+           move nums-length to ws-before-count
+
+           if nums-length > 0
+               move xs(1) to ws-before-min
+               move xs(1) to ws-before-max
+
+               perform varying i from 1 by 1 until i > nums-length
+                   add xs(i) to ws-before-sum
+                   if xs(i) < ws-before-min
+                       move xs(i) to ws-before-min
+                   end-if
+                   if xs(i) > ws-before-max
+                       move xs(i) to ws-before-max
+                   end-if
+               end-perform
+           end-if.
+
+       compute-after-stats.
+           if res-length > 0
+               move res(1) to ws-after-min
+               move res(res-length) to ws-after-max
+
+               if function mod (res-length, 2) is equal to 0
+                   compute ws-after-median rounded =
+                       (res(res-length / 2)
+                        + res(res-length / 2 + 1)) / 2
+               else
+                   compute ws-mid = (res-length + 1) / 2
+                   move res(ws-mid) to ws-after-median
+               end-if
+           end-if.
+
+       write-summary-report.
+           move "SortNumbers batch run -- before / after readings"
+             to ws-report-line
+           write report-line from ws-report-line
+
+           move spaces to ws-report-line
+           string "Count:    " delimited by size
+                  ws-before-count delimited by size
+             into ws-report-line
+           end-string
+           write report-line from ws-report-line
+
+           move spaces to ws-report-line
+           string "Min:      " delimited by size
+                  ws-before-min delimited by size
+                  "   (sorted: " delimited by size
+                  ws-after-min delimited by size
+                  ")" delimited by size
+             into ws-report-line
+           end-string
+           write report-line from ws-report-line
+
+           move spaces to ws-report-line
+           string "Max:      " delimited by size
+                  ws-before-max delimited by size
+                  "   (sorted: " delimited by size
+                  ws-after-max delimited by size
+                  ")" delimited by size
+             into ws-report-line
+           end-string
+           write report-line from ws-report-line
+
+           move ws-after-median to ws-after-median-disp
+           move spaces to ws-report-line
+           string "Median (sorted): " delimited by size
+                  ws-after-median-disp delimited by size
+             into ws-report-line
+           end-string
+           write report-line from ws-report-line
+
+           if ws-dropped-count > 0
+               move spaces to ws-report-line
+               string "WARNING: " delimited by size
+                      ws-dropped-count delimited by size
+                      " reading(s) dropped - input exceeded "
+                        delimited by size
+                      "10000-item cap" delimited by size
+                 into ws-report-line
+               end-string
+               write report-line from ws-report-line
+           end-if.
+
+       end program sort-batch.
