@@ -0,0 +1,83 @@
+       identification division.
+       program-id. tri-inquiry.
+      * Online maintenance screen: key in X, Y, Z and get IS-TRIANGLE's
+      * RESULT and TRIANGLE-TYPE back immediately, without a batch run.
+
+       data division.
+       working-storage section.
+       01 ws-x                pic 9(8) value 0.
+       01 ws-y                pic 9(8) value 0.
+       01 ws-z                pic 9(8) value 0.
+       01 ws-result           pic 9.
+       01 ws-triangle-type    pic 9.
+       01 ws-result-text      pic x(20).
+       01 ws-type-text        pic x(20).
+       01 ws-continue         pic x value "Y".
+
+       screen section.
+       01 inquiry-screen.
+          05 blank screen.
+          05 line 1 col 1 value "TRIANGLE INQUIRY".
+          05 line 3 col 1 value "X: ".
+          05 line 3 col 10 pic 9(8) using ws-x.
+          05 line 4 col 1 value "Y: ".
+          05 line 4 col 10 pic 9(8) using ws-y.
+          05 line 5 col 1 value "Z: ".
+          05 line 5 col 10 pic 9(8) using ws-z.
+
+       01 result-screen.
+          05 line 7 col 1 value "RESULT: ".
+          05 line 7 col 10 pic x(20) from ws-result-text.
+          05 line 8 col 1 value "TYPE:   ".
+          05 line 8 col 10 pic x(20) from ws-type-text.
+          05 line 10 col 1 value "Another check? (Y/N): ".
+          05 line 10 col 24 pic x using ws-continue.
+
+       procedure division.
+       main-line.
+           perform until ws-continue is equal to "N"
+                      or ws-continue is equal to "n"
+               display inquiry-screen
+               accept inquiry-screen
+
+               call "is-triangle" using ws-x ws-y ws-z
+                                         ws-result ws-triangle-type
+
+               perform build-result-text
+
+               display result-screen
+               accept result-screen
+           end-perform
+
+           goback.
+
+       build-result-text.
+           evaluate ws-result
+               when 0
+                   move "NOT A TRIANGLE" to ws-result-text
+               when 1
+                   move "VALID TRIANGLE" to ws-result-text
+               when 2
+                   move "SUM OVERFLOW" to ws-result-text
+               when other
+                   move "UNKNOWN" to ws-result-text
+           end-evaluate.
+
+           if ws-result is equal to 1
+               evaluate ws-triangle-type
+                   when 1
+                       move "EQUILATERAL" to ws-type-text
+                   when 2
+                       move "ISOSCELES" to ws-type-text
+                   when 3
+                       move "SCALENE" to ws-type-text
+                   when 4
+                       move "RIGHT-ANGLED" to ws-type-text
+                   when other
+                       move "N/A" to ws-type-text
+               end-evaluate
+           else
+               move "N/A" to ws-type-text
+           end-if.
+
+       end program tri-inquiry.
