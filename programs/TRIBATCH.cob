@@ -0,0 +1,123 @@
+       identification division.
+       program-id. tri-batch.
+      * Batch driver: reads a sequential file of X/Y/Z geometry
+      * measurements (TRIGEOM layout) and calls IS-TRIANGLE once per
+      * record, printing an exception report of every record that
+      * fails the triangle-inequality check (or overflows).
+
+       environment division.
+       input-output section.
+       file-control.
+           select geom-file assign to "GEOMIN.DAT"
+               organization is line sequential
+               file status is ws-geom-status.
+
+           select exception-report assign to "TRIEXCPT.RPT"
+               organization is line sequential
+               file status is ws-excpt-status.
+
+       data division.
+       file section.
+       fd geom-file.
+       copy TRIGEOM.
+
+       fd exception-report.
+       01 report-line              pic x(80).
+
+       working-storage section.
+       01 ws-geom-status             pic xx.
+       01 ws-excpt-status            pic xx.
+       01 ws-eof-flag               pic x value "N".
+       01 ws-record-count           pic 9(8) value 0.
+       01 ws-exception-count        pic 9(8) value 0.
+       01 ws-result                 pic 9.
+       01 ws-triangle-type          pic 9.
+
+       01 ws-heading-line.
+          05 filler                 pic x(80) value
+             "RECORD#     X         Y         Z     RESULT".
+
+       01 ws-detail-line.
+          05 dl-record-no           pic zzzzzzz9.
+          05 filler                 pic x(2) value spaces.
+          05 dl-x                   pic zzzzzzz9.
+          05 filler                 pic x(2) value spaces.
+          05 dl-y                   pic zzzzzzz9.
+          05 filler                 pic x(2) value spaces.
+          05 dl-z                   pic zzzzzzz9.
+          05 filler                 pic x(2) value spaces.
+          05 dl-result              pic x(20).
+
+       01 ws-summary-line           pic x(80) value spaces.
+
+       procedure division.
+       main-line.
+           open input geom-file
+
+           if ws-geom-status is not equal to "00"
+               display "tri-batch: cannot open GEOMIN.DAT - status "
+                       ws-geom-status
+               move 1 to return-code
+               goback
+           end-if
+
+           open output exception-report
+
+           if ws-excpt-status is not equal to "00"
+               display "tri-batch: cannot open TRIEXCPT.RPT - status "
+                       ws-excpt-status
+               close geom-file
+               move 1 to return-code
+               goback
+           end-if
+
+           write report-line from ws-heading-line
+
+           perform until ws-eof-flag is equal to "Y"
+               read geom-file
+                   at end
+                       move "Y" to ws-eof-flag
+                   not at end
+                       perform process-record
+               end-read
+           end-perform
+
+           string "Records read: " delimited by size
+                  ws-record-count delimited by size
+                  "   Exceptions: " delimited by size
+                  ws-exception-count delimited by size
+             into ws-summary-line
+           end-string
+           write report-line from ws-summary-line
+
+           close geom-file
+           close exception-report
+
+           goback.
+
+       process-record.
+           add 1 to ws-record-count
+
+           call "is-triangle" using geom-x geom-y geom-z
+                                     ws-result ws-triangle-type
+
+           if ws-result is not equal to 1
+               add 1 to ws-exception-count
+               move ws-record-count to dl-record-no
+               move geom-x to dl-x
+               move geom-y to dl-y
+               move geom-z to dl-z
+
+               evaluate ws-result
+                   when 0
+                       move "INVALID TRIANGLE" to dl-result
+                   when 2
+                       move "SUM OVERFLOW" to dl-result
+                   when other
+                       move "UNKNOWN" to dl-result
+               end-evaluate
+
+               write report-line from ws-detail-line
+           end-if.
+
+       end program tri-batch.
